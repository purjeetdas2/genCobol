@@ -7,103 +7,982 @@ IDENTIFICATION DIVISION.
        FILE-CONTROL.
            SELECT InputFile ASSIGN TO 'edi850.csv'
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OutputFile ASSIGN TO 'output.csv'
+           SELECT OutputFile ASSIGN DYNAMIC WS-OUTPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+           SELECT RejectFile ASSIGN TO 'reject.csv'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ControlReportFile ASSIGN TO 'control-report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AckFile ASSIGN TO 'ack997.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ItemMasterFile ASSIGN TO 'itemmaster.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS IM-ItemID
+               FILE STATUS IS WS-ITEM-MASTER-FILE-STATUS.
+           SELECT POHistoryFile ASSIGN TO 'pohistory.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PH-Key
+               FILE STATUS IS WS-PO-HISTORY-FILE-STATUS.
+           SELECT RestartFile ASSIGN TO 'restart.ctl'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD InputFile.
        01 InputRecord.
-           05 PO-OrderID           PIC X(15).
-           05 Filler1              PIC X.
-           05 PO-BuyerID           PIC X(15).
-           05 Filler2              PIC X.
-           05 PO-Date              PIC X(08).
-           05 Filler3              PIC X.
-           05 PO-ItemID            PIC X(10).
-           05 Filler4              PIC X.
-           05 PO-ItemQuantity      PIC 9(05).
-           05 Filler5              PIC X.
-           05 PO-ItemUnitPrice     PIC 9(07)V99.
+           05 IR-RecordType        PIC X(01).
+           05 IR-Rest              PIC X(98).
+
+       01 HeaderRecord REDEFINES InputRecord.
+           05 HDR-RecordType       PIC X(01).
+           05 FILLER               PIC X.
+           05 HDR-OrderID          PIC X(15).
+           05 FILLER               PIC X.
+           05 HDR-BuyerID          PIC X(15).
+           05 FILLER               PIC X.
+           05 HDR-Date             PIC X(08).
+           05 FILLER               PIC X.
+           05 HDR-ShipTo           PIC X(30).
+           05 FILLER               PIC X.
+           05 HDR-PayTerms         PIC X(10).
+           05 FILLER               PIC X.
+           05 HDR-TxnType          PIC X(01).
+
+       01 DetailRecord REDEFINES InputRecord.
+           05 DET-RecordType       PIC X(01).
+           05 FILLER               PIC X.
+           05 DET-OrderID          PIC X(15).
+           05 FILLER               PIC X.
+           05 DET-ItemID           PIC X(10).
+           05 FILLER               PIC X.
+           05 DET-ItemQuantity     PIC S9(05)
+                                    SIGN IS LEADING SEPARATE.
+           05 FILLER               PIC X.
+           05 DET-ItemUnitPrice    PIC S9(07)V99
+                                    SIGN IS LEADING SEPARATE.
+
+       01 TrailerRecord REDEFINES InputRecord.
+           05 TRL-RecordType       PIC X(01).
+           05 FILLER               PIC X.
+           05 TRL-OrderID          PIC X(15).
+           05 FILLER               PIC X.
+           05 TRL-LineCount        PIC 9(05).
 
        FD OutputFile.
        01 OutputRecord.
+           05 OutTxnType           PIC X(01).
            05 OutOrderID           PIC X(15).
            05 OutBuyerID           PIC X(15).
            05 OutDate              PIC X(08).
+           05 OutShipTo            PIC X(30).
+           05 OutPayTerms          PIC X(10).
            05 OutItemID            PIC X(10).
            05 OutItemQuantity      PIC 9(05).
            05 OutItemTotalPrice    PIC 9(10)V99.
 
+       FD RejectFile.
+       01 RejectRecord.
+           05 RejRecordType        PIC X(01).
+           05 RejOrderID           PIC X(15).
+           05 RejBuyerID           PIC X(15).
+           05 RejDate              PIC X(08).
+           05 RejItemID            PIC X(10).
+           05 RejItemQuantity      PIC S9(05)
+                                    SIGN IS LEADING SEPARATE.
+           05 RejItemUnitPrice     PIC S9(07)V99
+                                    SIGN IS LEADING SEPARATE.
+           05 RejReasonCode        PIC X(20).
+
+       FD ControlReportFile.
+       01 ControlReportLine        PIC X(60).
+
+       FD AckFile.
+       01 AckRecord.
+           05 AckOrderID            PIC X(15).
+           05 AckBuyerID            PIC X(15).
+           05 AckStatus             PIC X(20).
+
+       FD ItemMasterFile.
+       01 ItemMasterRecord.
+           05 IM-ItemID              PIC X(10).
+           05 IM-AuthorizedPrice     PIC 9(07)V99.
+           05 IM-ActiveFlag          PIC X(01).
+
+      *> One record per OrderID/ItemID ever accepted as an 850, so a
+      *> later 860 change or cancel has something to act against.
+       FD POHistoryFile.
+       01 POHistoryRecord.
+           05 PH-Key.
+               10 PH-OrderID          PIC X(15).
+               10 PH-ItemID           PIC X(10).
+           05 PH-BuyerID              PIC X(15).
+           05 PH-Date                 PIC X(08).
+           05 PH-ItemQuantity         PIC 9(05).
+           05 PH-ItemUnitPrice        PIC 9(07)V99.
+           05 PH-Status               PIC X(10).
+
+      *> Carries the header-in-progress and running control totals, not
+      *> just the file position, so a restart resumes mid-order instead
+      *> of rejecting the remaining detail lines of the order that was
+      *> open at the last checkpoint.
+       FD RestartFile.
+       01 RestartRecord.
+           05 RST-RecordCount        PIC 9(09).
+           05 RST-Status             PIC X(04).
+           05 RST-HeaderActive       PIC X(01).
+           05 RST-HDR-OrderID        PIC X(15).
+           05 RST-HDR-BuyerID        PIC X(15).
+           05 RST-HDR-Date           PIC X(08).
+           05 RST-HDR-ShipTo         PIC X(30).
+           05 RST-HDR-PayTerms       PIC X(10).
+           05 RST-HDR-TxnType        PIC X(01).
+           05 RST-HDR-Valid          PIC X(01).
+           05 RST-HDR-Reason         PIC X(20).
+           05 RST-DetailLineCount    PIC 9(05).
+           05 RST-OrderHasErrors     PIC X(01).
+           05 RST-RecordsRead        PIC 9(09).
+           05 RST-RecordsAccepted    PIC 9(09).
+           05 RST-RecordsRejected    PIC 9(09).
+           05 RST-TotalQuantity      PIC 9(11).
+           05 RST-TotalPrice         PIC 9(13)V99.
+
        WORKING-STORAGE SECTION.
        01 WS-InputData.
            05 WS-POOrderID         PIC X(15).
            05 WS-POBuyerID         PIC X(15).
            05 WS-PODate            PIC X(08).
            05 WS-POItemID          PIC X(10).
-           05 WS-POItemQuantity    PIC 9(05).
-           05 WS-POItemUnitPrice   PIC 9(07)V99.
+           05 WS-POItemQuantity    PIC S9(05).
+           05 WS-POItemUnitPrice   PIC S9(07)V99.
 
        01 WS-OutputData.
+           05 WS-OutTxnType        PIC X(01).
            05 WS-OutOrderID        PIC X(15).
            05 WS-OutBuyerID        PIC X(15).
            05 WS-OutDate           PIC X(08).
+           05 WS-OutShipTo         PIC X(30).
+           05 WS-OutPayTerms       PIC X(10).
            05 WS-OutItemID         PIC X(10).
            05 WS-OutItemQuantity   PIC 9(05).
            05 WS-OutItemTotalPrice PIC 9(10)V99.
 
        01 WS-EOF-FLAG              PIC X VALUE "N".
        01 WS-VALID-RECORD          PIC X VALUE "Y".
+       01 WS-REASON-CODE           PIC X(20) VALUE SPACES.
+
+      *> Write-Reject-Record normally attributes the reject to
+      *> whatever record type was just physically read (IR-RecordType).
+      *> Check-Unterminated-Header can fire at end-of-file, after the
+      *> last record read was a detail or trailer line, not the header
+      *> it is actually rejecting -- callers in that situation stage
+      *> the real type here instead.
+       01 WS-REJ-RECTYPE-OVERRIDE  PIC X VALUE SPACES.
+
+      *> Current purchase-order header context, carried forward
+      *> across the detail lines that follow it in the batch.
+       01 WS-CURRENT-HEADER.
+           05 WS-HDR-ORDERID       PIC X(15) VALUE SPACES.
+           05 WS-HDR-BUYERID       PIC X(15) VALUE SPACES.
+           05 WS-HDR-DATE          PIC X(08) VALUE SPACES.
+           05 WS-HDR-SHIPTO        PIC X(30) VALUE SPACES.
+           05 WS-HDR-PAYTERMS      PIC X(10) VALUE SPACES.
+           05 WS-HDR-TXNTYPE       PIC X(01) VALUE SPACES.
+       01 WS-HEADER-SEEN            PIC X VALUE "N".
+       01 WS-HEADER-VALID           PIC X VALUE "Y".
+       01 WS-HEADER-REASON          PIC X(20) VALUE SPACES.
+       01 WS-DETAIL-LINE-COUNT      PIC 9(05) VALUE ZERO.
+       01 WS-ORDER-HAS-ERRORS       PIC X VALUE "N".
+
+       01 WS-ITEM-VALID              PIC X VALUE "Y".
+       01 WS-ITEM-REASON             PIC X(20) VALUE SPACES.
+
+       01 WS-ITEM-MASTER-FILE-STATUS PIC XX VALUE "00".
+
+      *> 860 change/cancel transactions are validated against the
+      *> PO history built up from prior 850 acceptances. It also
+      *> survives a restart, so it doubles as the source of truth for
+      *> rebuilding the in-run duplicate-line table on restart.
+       01 WS-PO-HISTORY-FILE-STATUS  PIC XX VALUE "00".
+       01 WS-HISTORY-SCAN-EOF        PIC X VALUE "N".
+
+      *> Checkpoint/restart state for large overnight batches.
+       01 WS-RESTART-FILE-STATUS     PIC XX VALUE "00".
+       01 WS-RESTART-MODE            PIC X VALUE "N".
+       01 WS-RESTART-COUNT           PIC 9(09) VALUE ZERO.
+       01 WS-RESTART-EOF             PIC X VALUE "N".
+       01 WS-SKIP-IDX                PIC 9(09) VALUE ZERO.
+
+      *> Output is split one file per buyer for downstream routing;
+      *> the file actually in use switches as the buyer on the
+      *> current header changes.
+       01 WS-OUTPUT-FILENAME         PIC X(40) VALUE SPACES.
+       01 WS-OUTPUT-FILE-STATUS      PIC XX VALUE "00".
+       01 WS-OUTPUT-FILE-OPEN        PIC X VALUE "N".
+       01 WS-CURRENT-OUTPUT-BUYER    PIC X(15) VALUE SPACES.
+       01 WS-BUYER-SEEN-FOUND        PIC X VALUE "N".
+       01 WS-SEEN-BUYER-COUNT        PIC 9(04) VALUE ZERO.
+       01 WS-SEEN-BUYER-TABLE.
+           05 WS-SEEN-BUYER OCCURS 2000 TIMES INDEXED BY WS-SEEN-BUYER-IDX.
+               10 WS-SEEN-BUYER-ID  PIC X(15).
+
+      *> In-run table of OrderID/ItemID combinations already accepted,
+      *> used to catch a retransmitted or overlapping batch. Sized
+      *> generously so a full overnight batch's worth of lines fits
+      *> without filling up.
+       01 WS-SEEN-LINE-COUNT        PIC 9(05) VALUE ZERO.
+       01 WS-SEEN-LINE-TABLE.
+           05 WS-SEEN-LINE OCCURS 60000 TIMES INDEXED BY WS-SEEN-IDX.
+               10 WS-SEEN-ORDERID   PIC X(15).
+               10 WS-SEEN-ITEMID    PIC X(10).
+       01 WS-DUP-FOUND               PIC X VALUE "N".
+       01 WS-DUP-TABLE-FULL-LOGGED   PIC X VALUE "N".
+
+      *> Set when an in-run table fills and we cannot continue safely
+      *> without risking silent data loss (e.g. re-truncating a
+      *> buyer's output file) -- the run stops rather than keep going.
+       01 WS-FATAL-ERROR-FLAG        PIC X VALUE "N".
+
+       01 WS-CONTROL-TOTALS.
+           05 WS-RECORDS-READ      PIC 9(09) VALUE ZERO.
+           05 WS-RECORDS-ACCEPTED  PIC 9(09) VALUE ZERO.
+           05 WS-RECORDS-REJECTED  PIC 9(09) VALUE ZERO.
+           05 WS-TOTAL-QUANTITY    PIC 9(11) VALUE ZERO.
+           05 WS-TOTAL-PRICE       PIC 9(13)V99 VALUE ZERO.
+
+       01 WS-REPORT-LINE           PIC X(60).
+       01 WS-REPORT-NUM            PIC ZZZZZZZZ9.
+       01 WS-REPORT-QTY            PIC Z(10)9.
+       01 WS-REPORT-AMT            PIC Z(12)9.99.
+
+       01 WS-DATE-VALID             PIC X VALUE "Y".
+       01 WS-DATE-PARTS.
+           05 WS-DATE-YYYY          PIC 9(4).
+           05 WS-DATE-MM            PIC 9(2).
+           05 WS-DATE-DD            PIC 9(2).
+       01 WS-DAYS-IN-MONTH          PIC 9(2).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM Check-Restart-Point
+
            OPEN INPUT InputFile.
-           OPEN OUTPUT OutputFile.
+           IF WS-RESTART-MODE = "Y"
+               OPEN EXTEND RejectFile
+               OPEN EXTEND AckFile
+               PERFORM Skip-To-Restart-Point
+               IF WS-HEADER-SEEN = "Y"
+                   PERFORM Route-Output-File-For-Buyer
+               END-IF
+           ELSE
+               OPEN OUTPUT RejectFile
+               OPEN OUTPUT AckFile
+           END-IF
+           OPEN INPUT ItemMasterFile.
+           IF WS-ITEM-MASTER-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: item master file itemmaster.dat could not "
+                       "be opened (status " WS-ITEM-MASTER-FILE-STATUS
+                       ") -- cannot validate PO lines without it"
+               MOVE "Y" TO WS-FATAL-ERROR-FLAG
+           END-IF
+           PERFORM Open-PO-History-File.
+           PERFORM Open-Restart-File-For-Write.
+           IF WS-RESTART-MODE = "Y" AND WS-FATAL-ERROR-FLAG = "N"
+               PERFORM Rebuild-Duplicate-Table-From-History
+           END-IF
 
-           PERFORM UNTIL WS-EOF-FLAG = "Y"
+           PERFORM UNTIL WS-EOF-FLAG = "Y" OR WS-FATAL-ERROR-FLAG = "Y"
                READ InputFile INTO InputRecord
                AT END
                    MOVE "Y" TO WS-EOF-FLAG
                NOT AT END
-                   MOVE PO-OrderID TO WS-POOrderID
-                   MOVE PO-BuyerID TO WS-POBuyerID
-                   MOVE PO-Date TO WS-PODate
-                   MOVE PO-ItemID TO WS-POItemID
-                   MOVE PO-ItemQuantity TO WS-POItemQuantity
-                   MOVE PO-ItemUnitPrice TO WS-POItemUnitPrice
-
-                   PERFORM Validate-Record
-                   IF WS-VALID-RECORD = "Y"
-                       PERFORM Transform-Record
-                       WRITE OutputRecord FROM WS-OutputData
-                   ELSE
-                       DISPLAY "Invalid record: " PO-OrderID
-                   END-IF
+                   ADD 1 TO WS-RECORDS-READ
+                   EVALUATE IR-RecordType
+                       WHEN "H"
+                           PERFORM Process-Header
+                       WHEN "D"
+                           PERFORM Process-Detail
+                       WHEN "T"
+                           PERFORM Process-Trailer
+                       WHEN OTHER
+                           PERFORM Process-Unknown-Record
+                   END-EVALUATE
+      *> Checkpoint after every record, not every Nth one. A gap
+      *> between the checkpoint and the actual abend point is exactly
+      *> what let a restart replay records already committed to
+      *> POHistoryFile/AckFile -- the replayed lines then collided
+      *> with themselves in the rebuilt duplicate table and got a
+      *> second, contradictory 997 ack. Checkpointing every record
+      *> means Skip-To-Restart-Point always resumes at the first
+      *> truly-unprocessed record, so there is no replay window left
+      *> to go wrong.
+                   PERFORM Write-Checkpoint
                END-READ
            END-PERFORM.
 
+           PERFORM Check-Unterminated-Header
+
+           IF WS-FATAL-ERROR-FLAG = "Y"
+               DISPLAY "EDI850Processor: fatal error, run stopped early -- "
+                       "see prior message. Rerun in restart mode after "
+                       "correcting the condition."
+               PERFORM Write-Checkpoint
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "DONE" TO RST-Status
+               PERFORM Write-Checkpoint
+           END-IF
+
            CLOSE InputFile.
-           CLOSE OutputFile.
+           IF WS-OUTPUT-FILE-OPEN = "Y"
+               CLOSE OutputFile
+           END-IF
+           CLOSE RejectFile.
+           CLOSE AckFile.
+           CLOSE ItemMasterFile.
+           CLOSE POHistoryFile.
+           CLOSE RestartFile.
+
+           PERFORM Write-Control-Report.
 
            STOP RUN.
 
+       Check-Restart-Point.
+           MOVE "N" TO WS-RESTART-MODE
+           MOVE ZERO TO WS-RESTART-COUNT
+           MOVE "N" TO WS-RESTART-EOF
+           OPEN INPUT RestartFile
+           IF WS-RESTART-FILE-STATUS = "00"
+               PERFORM UNTIL WS-RESTART-EOF = "Y"
+                   READ RestartFile INTO RestartRecord
+                       AT END
+                           MOVE "Y" TO WS-RESTART-EOF
+                       NOT AT END
+                           IF RST-Status = "DONE"
+                               MOVE "N" TO WS-RESTART-MODE
+                               PERFORM Reset-Restart-State
+                           ELSE
+                               MOVE "Y" TO WS-RESTART-MODE
+                               PERFORM Restore-Checkpoint-State
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RestartFile
+           END-IF.
+
+      *> A prior run finished cleanly -- this is a fresh run, not a
+      *> restart, no matter what CKPT rows an earlier (already-DONE)
+      *> run left behind earlier in the file.
+       Reset-Restart-State.
+           MOVE ZERO TO WS-RESTART-COUNT
+           MOVE "N" TO WS-HEADER-SEEN
+           MOVE SPACES TO WS-HDR-ORDERID
+           MOVE SPACES TO WS-HDR-BUYERID
+           MOVE SPACES TO WS-HDR-DATE
+           MOVE SPACES TO WS-HDR-SHIPTO
+           MOVE SPACES TO WS-HDR-PAYTERMS
+           MOVE SPACES TO WS-HDR-TXNTYPE
+           MOVE "Y" TO WS-HEADER-VALID
+           MOVE SPACES TO WS-HEADER-REASON
+           MOVE ZERO TO WS-DETAIL-LINE-COUNT
+           MOVE "N" TO WS-ORDER-HAS-ERRORS
+           MOVE ZERO TO WS-RECORDS-READ
+           MOVE ZERO TO WS-RECORDS-ACCEPTED
+           MOVE ZERO TO WS-RECORDS-REJECTED
+           MOVE ZERO TO WS-TOTAL-QUANTITY
+           MOVE ZERO TO WS-TOTAL-PRICE.
+
+      *> Restores the order-in-progress and running control totals
+      *> from the last checkpoint, so a restart resumes mid-order
+      *> instead of rejecting the rest of that order as headerless,
+      *> and the final control report still balances against the
+      *> whole batch, not just the tail read after the restart.
+       Restore-Checkpoint-State.
+           MOVE RST-RecordCount     TO WS-RESTART-COUNT
+           MOVE RST-HeaderActive    TO WS-HEADER-SEEN
+           MOVE RST-HDR-OrderID     TO WS-HDR-ORDERID
+           MOVE RST-HDR-BuyerID     TO WS-HDR-BUYERID
+           MOVE RST-HDR-Date        TO WS-HDR-DATE
+           MOVE RST-HDR-ShipTo      TO WS-HDR-SHIPTO
+           MOVE RST-HDR-PayTerms    TO WS-HDR-PAYTERMS
+           MOVE RST-HDR-TxnType     TO WS-HDR-TXNTYPE
+           MOVE RST-HDR-Valid       TO WS-HEADER-VALID
+           MOVE RST-HDR-Reason      TO WS-HEADER-REASON
+           MOVE RST-DetailLineCount TO WS-DETAIL-LINE-COUNT
+           MOVE RST-OrderHasErrors  TO WS-ORDER-HAS-ERRORS
+           MOVE RST-RecordsRead     TO WS-RECORDS-READ
+           MOVE RST-RecordsAccepted TO WS-RECORDS-ACCEPTED
+           MOVE RST-RecordsRejected TO WS-RECORDS-REJECTED
+           MOVE RST-TotalQuantity   TO WS-TOTAL-QUANTITY
+           MOVE RST-TotalPrice      TO WS-TOTAL-PRICE.
+
+       Skip-To-Restart-Point.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-RESTART-COUNT
+                   OR WS-EOF-FLAG = "Y"
+               READ InputFile INTO InputRecord
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+               END-READ
+           END-PERFORM.
+
+       Open-PO-History-File.
+           OPEN I-O POHistoryFile
+           IF WS-PO-HISTORY-FILE-STATUS NOT = "00"
+               OPEN OUTPUT POHistoryFile
+               CLOSE POHistoryFile
+               OPEN I-O POHistoryFile
+           END-IF.
+
+      *> The in-run duplicate-line table is pure working storage, so a
+      *> restart would otherwise come back up empty even though tens
+      *> of thousands of lines from before the abend are already
+      *> committed. POHistoryFile already carries every OrderID/ItemID
+      *> ever accepted as an 850 and survives the restart, so it is
+      *> replayed once, up front, to repopulate the table before the
+      *> remaining input is read.
+       Rebuild-Duplicate-Table-From-History.
+           MOVE LOW-VALUES TO PH-Key
+           START POHistoryFile KEY IS NOT LESS THAN PH-Key
+               INVALID KEY
+                   MOVE "Y" TO WS-HISTORY-SCAN-EOF
+               NOT INVALID KEY
+                   MOVE "N" TO WS-HISTORY-SCAN-EOF
+           END-START
+           PERFORM UNTIL WS-HISTORY-SCAN-EOF = "Y"
+               READ POHistoryFile NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-HISTORY-SCAN-EOF
+                   NOT AT END
+                       IF PH-Status = "ACTIVE"
+                           MOVE PH-OrderID TO WS-POOrderID
+                           MOVE PH-ItemID TO WS-POItemID
+                           PERFORM Remember-Line
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *> A fresh run (the prior chain, if any, already ended DONE)
+      *> starts its own checkpoint chain from scratch -- carrying the
+      *> completed chain forward would make RestartFile, and the
+      *> sequential scan Check-Restart-Point does of it on every run's
+      *> startup, grow without bound over the system's lifetime.
+      *> OPEN OUTPUT truncates it. A run that is itself resuming from
+      *> a checkpoint still appends to the in-progress chain.
+       Open-Restart-File-For-Write.
+           IF WS-RESTART-MODE = "Y"
+               OPEN EXTEND RestartFile
+               IF WS-RESTART-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT RestartFile
+               END-IF
+           ELSE
+               OPEN OUTPUT RestartFile
+           END-IF.
+
+       Write-Checkpoint.
+           MOVE WS-RECORDS-READ      TO RST-RecordCount
+           IF RST-Status NOT = "DONE"
+               MOVE "CKPT" TO RST-Status
+           END-IF
+           MOVE WS-HEADER-SEEN       TO RST-HeaderActive
+           MOVE WS-HDR-ORDERID       TO RST-HDR-OrderID
+           MOVE WS-HDR-BUYERID       TO RST-HDR-BuyerID
+           MOVE WS-HDR-DATE          TO RST-HDR-Date
+           MOVE WS-HDR-SHIPTO        TO RST-HDR-ShipTo
+           MOVE WS-HDR-PAYTERMS      TO RST-HDR-PayTerms
+           MOVE WS-HDR-TXNTYPE       TO RST-HDR-TxnType
+           MOVE WS-HEADER-VALID      TO RST-HDR-Valid
+           MOVE WS-HEADER-REASON     TO RST-HDR-Reason
+           MOVE WS-DETAIL-LINE-COUNT TO RST-DetailLineCount
+           MOVE WS-ORDER-HAS-ERRORS  TO RST-OrderHasErrors
+           MOVE WS-RECORDS-READ      TO RST-RecordsRead
+           MOVE WS-RECORDS-ACCEPTED  TO RST-RecordsAccepted
+           MOVE WS-RECORDS-REJECTED  TO RST-RecordsRejected
+           MOVE WS-TOTAL-QUANTITY    TO RST-TotalQuantity
+           MOVE WS-TOTAL-PRICE       TO RST-TotalPrice
+           WRITE RestartRecord.
+
+       Process-Header.
+           PERFORM Check-Unterminated-Header
+
+           MOVE "Y" TO WS-HEADER-SEEN
+           MOVE ZERO TO WS-DETAIL-LINE-COUNT
+           MOVE "N" TO WS-ORDER-HAS-ERRORS
+           MOVE HDR-OrderID TO WS-HDR-ORDERID
+           MOVE HDR-BuyerID TO WS-HDR-BUYERID
+           MOVE HDR-Date TO WS-HDR-DATE
+           MOVE HDR-ShipTo TO WS-HDR-SHIPTO
+           MOVE HDR-PayTerms TO WS-HDR-PAYTERMS
+           MOVE HDR-TxnType TO WS-HDR-TXNTYPE
+
+           PERFORM Route-Output-File-For-Buyer
+
+           MOVE WS-HDR-DATE TO WS-PODate
+           PERFORM Validate-Date
+           IF WS-DATE-VALID = "N"
+               MOVE "N" TO WS-HEADER-VALID
+               MOVE "BADDATE" TO WS-HEADER-REASON
+               MOVE WS-HDR-ORDERID TO WS-POOrderID
+               MOVE WS-HDR-BUYERID TO WS-POBuyerID
+               MOVE WS-HDR-DATE TO WS-PODate
+               MOVE SPACES TO WS-POItemID
+               MOVE ZERO TO WS-POItemQuantity
+               MOVE ZERO TO WS-POItemUnitPrice
+               MOVE WS-HEADER-REASON TO WS-REASON-CODE
+               PERFORM Write-Reject-Record
+               ADD 1 TO WS-RECORDS-REJECTED
+               MOVE "Y" TO WS-ORDER-HAS-ERRORS
+           ELSE
+               MOVE "Y" TO WS-HEADER-VALID
+               MOVE SPACES TO WS-HEADER-REASON
+           END-IF.
+
+      *> A new header (or EOF) arriving while the previous order's
+      *> header is still "open" means its trailer never showed up --
+      *> a truncated transmission. Flag it instead of silently
+      *> dropping whatever detail lines it already had.
+       Check-Unterminated-Header.
+           IF WS-HEADER-SEEN = "Y"
+               MOVE WS-HDR-ORDERID TO WS-POOrderID
+               MOVE WS-HDR-BUYERID TO WS-POBuyerID
+               MOVE WS-HDR-DATE TO WS-PODate
+               MOVE SPACES TO WS-POItemID
+               MOVE ZERO TO WS-POItemQuantity
+               MOVE ZERO TO WS-POItemUnitPrice
+               MOVE "TRUNCATEDPO" TO WS-REASON-CODE
+               MOVE "H" TO WS-REJ-RECTYPE-OVERRIDE
+               PERFORM Write-Reject-Record
+               ADD 1 TO WS-RECORDS-REJECTED
+               MOVE "Y" TO WS-ORDER-HAS-ERRORS
+               PERFORM Write-Ack-Record
+               MOVE "N" TO WS-HEADER-SEEN
+           END-IF.
+
+       Process-Detail.
+           ADD 1 TO WS-DETAIL-LINE-COUNT
+      *> Attribute the line to its OWN OrderID, not blindly to
+      *> whatever header happens to be current -- if there is no
+      *> active header, or the two disagree, the reject record must
+      *> still point at the real order the buyer is asking about.
+           MOVE DET-OrderID TO WS-POOrderID
+           IF WS-HEADER-SEEN = "Y"
+               MOVE WS-HDR-BUYERID TO WS-POBuyerID
+               MOVE WS-HDR-DATE TO WS-PODate
+           ELSE
+               MOVE SPACES TO WS-POBuyerID
+               MOVE SPACES TO WS-PODate
+           END-IF
+           MOVE DET-ItemID TO WS-POItemID
+           MOVE DET-ItemQuantity TO WS-POItemQuantity
+           MOVE DET-ItemUnitPrice TO WS-POItemUnitPrice
+
+           IF WS-HEADER-SEEN = "N"
+               MOVE "N" TO WS-VALID-RECORD
+               MOVE "NOHEADER" TO WS-REASON-CODE
+           ELSE
+             IF DET-OrderID NOT = WS-HDR-ORDERID
+               MOVE "N" TO WS-VALID-RECORD
+               MOVE "ORDERIDMISMATCH" TO WS-REASON-CODE
+             ELSE
+               IF WS-HEADER-VALID = "N"
+                   MOVE "N" TO WS-VALID-RECORD
+                   MOVE WS-HEADER-REASON TO WS-REASON-CODE
+               ELSE
+                   IF WS-HDR-TXNTYPE = "C" OR WS-HDR-TXNTYPE = "X"
+                       MOVE "N" TO WS-DUP-FOUND
+                   ELSE
+                       PERFORM Check-Duplicate-Line
+                   END-IF
+                   IF WS-DUP-FOUND = "Y"
+                       MOVE "N" TO WS-VALID-RECORD
+                       MOVE "DUPLINE" TO WS-REASON-CODE
+                   ELSE
+                       PERFORM Validate-Record
+                       IF WS-VALID-RECORD = "Y"
+                           IF WS-HDR-TXNTYPE NOT = "X"
+                               PERFORM Validate-Item-Master
+                               IF WS-ITEM-VALID = "N"
+                                   MOVE "N" TO WS-VALID-RECORD
+                                   MOVE WS-ITEM-REASON TO WS-REASON-CODE
+                               END-IF
+                           END-IF
+                           IF WS-VALID-RECORD = "Y"
+                               IF WS-HDR-TXNTYPE = "C" OR WS-HDR-TXNTYPE = "X"
+                                   PERFORM Validate-Prior-PO
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+             END-IF
+           END-IF
+
+           IF WS-VALID-RECORD = "Y"
+               IF WS-HDR-TXNTYPE = "X"
+      *> A cancel must still show up downstream -- otherwise the line
+      *> last shipped to the buyer's output file keeps whatever
+      *> quantity/price the original 850 carried, and fulfillment has
+      *> no way to learn it was called off. Zero out the quantity/
+      *> price on the cancel row itself; PO history, not this row, is
+      *> the source of truth for what was originally ordered.
+                   PERFORM Apply-PO-Cancel
+                   MOVE ZERO TO WS-POItemQuantity
+                   MOVE ZERO TO WS-POItemUnitPrice
+                   PERFORM Transform-Record
+                   WRITE OutputRecord FROM WS-OutputData
+               ELSE
+                   PERFORM Transform-Record
+                   WRITE OutputRecord FROM WS-OutputData
+                   ADD WS-POItemQuantity TO WS-TOTAL-QUANTITY
+                   ADD WS-OutItemTotalPrice TO WS-TOTAL-PRICE
+                   PERFORM Record-PO-History
+               END-IF
+      *> "N" lines are the only ones Check-Duplicate-Line ever looks
+      *> up (a "C"/"X" legitimately repeats an OrderID/ItemID already
+      *> in the table and skips the check entirely, above) -- do not
+      *> burn a slot in the fixed-size table remembering a key that
+      *> lookup will never ask about again.
+               IF WS-HDR-TXNTYPE NOT = "C" AND WS-HDR-TXNTYPE NOT = "X"
+                   PERFORM Remember-Line
+               END-IF
+               ADD 1 TO WS-RECORDS-ACCEPTED
+           ELSE
+               PERFORM Write-Reject-Record
+               ADD 1 TO WS-RECORDS-REJECTED
+               MOVE "Y" TO WS-ORDER-HAS-ERRORS
+           END-IF.
+
+      *> A trailer with no active header -- either a second trailer in
+      *> a row, or one with nothing in front of it at all -- has no
+      *> real order to close out. Reject it on its own rather than
+      *> compare it against (and re-acknowledge) whatever order
+      *> happened to finish before it.
+       Process-Trailer.
+           IF WS-HEADER-SEEN = "N"
+               MOVE TRL-OrderID TO WS-POOrderID
+               MOVE SPACES TO WS-POBuyerID
+               MOVE SPACES TO WS-PODate
+               MOVE SPACES TO WS-POItemID
+               MOVE TRL-LineCount TO WS-POItemQuantity
+               MOVE ZERO TO WS-POItemUnitPrice
+               MOVE "NOHEADER" TO WS-REASON-CODE
+               PERFORM Write-Reject-Record
+               ADD 1 TO WS-RECORDS-REJECTED
+           ELSE
+               IF TRL-OrderID NOT = WS-HDR-ORDERID
+                   MOVE TRL-OrderID TO WS-POOrderID
+                   MOVE WS-HDR-BUYERID TO WS-POBuyerID
+                   MOVE WS-HDR-DATE TO WS-PODate
+                   MOVE SPACES TO WS-POItemID
+                   MOVE TRL-LineCount TO WS-POItemQuantity
+                   MOVE ZERO TO WS-POItemUnitPrice
+                   MOVE "ORDERIDMISMATCH" TO WS-REASON-CODE
+                   PERFORM Write-Reject-Record
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   MOVE "Y" TO WS-ORDER-HAS-ERRORS
+               END-IF
+               IF TRL-LineCount NOT = WS-DETAIL-LINE-COUNT
+                   MOVE WS-HDR-ORDERID TO WS-POOrderID
+                   MOVE WS-HDR-BUYERID TO WS-POBuyerID
+                   MOVE WS-HDR-DATE TO WS-PODate
+                   MOVE SPACES TO WS-POItemID
+                   MOVE TRL-LineCount TO WS-POItemQuantity
+                   MOVE ZERO TO WS-POItemUnitPrice
+                   MOVE "LINECOUNTMISMATCH" TO WS-REASON-CODE
+                   PERFORM Write-Reject-Record
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   MOVE "Y" TO WS-ORDER-HAS-ERRORS
+               END-IF
+               PERFORM Write-Ack-Record
+               MOVE "N" TO WS-HEADER-SEEN
+           END-IF.
+
+      *> A record type outside H/D/T is corruption in a strictly
+      *> typed batch, not a legacy detail row -- reject it by itself
+      *> rather than feeding it through detail validation.
+       Process-Unknown-Record.
+           MOVE WS-HDR-ORDERID TO WS-POOrderID
+           MOVE WS-HDR-BUYERID TO WS-POBuyerID
+           MOVE WS-HDR-DATE TO WS-PODate
+           MOVE SPACES TO WS-POItemID
+           MOVE ZERO TO WS-POItemQuantity
+           MOVE ZERO TO WS-POItemUnitPrice
+           MOVE "BADRECTYPE" TO WS-REASON-CODE
+           PERFORM Write-Reject-Record
+           ADD 1 TO WS-RECORDS-REJECTED
+           MOVE "Y" TO WS-ORDER-HAS-ERRORS.
+
+       Write-Ack-Record.
+           MOVE WS-HDR-ORDERID TO AckOrderID
+           MOVE WS-HDR-BUYERID TO AckBuyerID
+           IF WS-ORDER-HAS-ERRORS = "Y"
+               MOVE "REJECTED-ERRORS" TO AckStatus
+           ELSE
+               EVALUATE WS-HDR-TXNTYPE
+                   WHEN "C"
+                       MOVE "CHANGED" TO AckStatus
+                   WHEN "X"
+                       MOVE "CANCELLED" TO AckStatus
+                   WHEN OTHER
+                       MOVE "ACCEPTED" TO AckStatus
+               END-EVALUATE
+           END-IF
+           WRITE AckRecord.
+
+       Route-Output-File-For-Buyer.
+           IF WS-HDR-BUYERID NOT = WS-CURRENT-OUTPUT-BUYER
+               PERFORM Check-Buyer-File-Seen
+               IF WS-BUYER-SEEN-FOUND = "N" AND
+                       WS-SEEN-BUYER-COUNT NOT < 2000
+                   DISPLAY "FATAL: buyer-routing table full at "
+                           WS-SEEN-BUYER-COUNT
+                           " distinct buyers -- cannot safely open a "
+                           "new per-buyer output file for "
+                           WS-HDR-BUYERID
+                   MOVE "Y" TO WS-FATAL-ERROR-FLAG
+               ELSE
+                   IF WS-OUTPUT-FILE-OPEN = "Y"
+                       CLOSE OutputFile
+                       MOVE "N" TO WS-OUTPUT-FILE-OPEN
+                   END-IF
+                   MOVE SPACES TO WS-OUTPUT-FILENAME
+                   STRING "output-" DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-HDR-BUYERID) DELIMITED BY SIZE
+                           ".csv" DELIMITED BY SIZE
+                       INTO WS-OUTPUT-FILENAME
+                   IF WS-BUYER-SEEN-FOUND = "Y"
+                       OPEN EXTEND OutputFile
+                   ELSE
+                       IF WS-RESTART-MODE = "Y"
+                           OPEN EXTEND OutputFile
+                           IF WS-OUTPUT-FILE-STATUS NOT = "00"
+                               OPEN OUTPUT OutputFile
+                           END-IF
+                       ELSE
+                           OPEN OUTPUT OutputFile
+                       END-IF
+                       PERFORM Remember-Buyer-File
+                   END-IF
+                   MOVE "Y" TO WS-OUTPUT-FILE-OPEN
+                   MOVE WS-HDR-BUYERID TO WS-CURRENT-OUTPUT-BUYER
+               END-IF
+           END-IF.
+
+       Check-Buyer-File-Seen.
+           MOVE "N" TO WS-BUYER-SEEN-FOUND
+           PERFORM VARYING WS-SEEN-BUYER-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-BUYER-IDX > WS-SEEN-BUYER-COUNT
+               IF WS-SEEN-BUYER-ID(WS-SEEN-BUYER-IDX) = WS-HDR-BUYERID
+                   MOVE "Y" TO WS-BUYER-SEEN-FOUND
+                   SET WS-SEEN-BUYER-IDX TO WS-SEEN-BUYER-COUNT
+               END-IF
+           END-PERFORM.
+
+       Remember-Buyer-File.
+           IF WS-SEEN-BUYER-COUNT < 2000
+               ADD 1 TO WS-SEEN-BUYER-COUNT
+               MOVE WS-HDR-BUYERID TO WS-SEEN-BUYER-ID(WS-SEEN-BUYER-COUNT)
+           END-IF.
+
+       Check-Duplicate-Line.
+           MOVE "N" TO WS-DUP-FOUND
+           PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-IDX > WS-SEEN-LINE-COUNT
+               IF WS-SEEN-ORDERID(WS-SEEN-IDX) = WS-POOrderID AND
+                       WS-SEEN-ITEMID(WS-SEEN-IDX) = WS-POItemID
+                   MOVE "Y" TO WS-DUP-FOUND
+                   SET WS-SEEN-IDX TO WS-SEEN-LINE-COUNT
+               END-IF
+           END-PERFORM.
+
+       Remember-Line.
+           IF WS-SEEN-LINE-COUNT < 60000
+               ADD 1 TO WS-SEEN-LINE-COUNT
+               MOVE WS-POOrderID TO WS-SEEN-ORDERID(WS-SEEN-LINE-COUNT)
+               MOVE WS-POItemID TO WS-SEEN-ITEMID(WS-SEEN-LINE-COUNT)
+           ELSE
+               IF WS-DUP-TABLE-FULL-LOGGED = "N"
+                   DISPLAY "WARNING: duplicate-detection table full at "
+                           WS-SEEN-LINE-COUNT
+                           " lines -- further repeats in this run will "
+                           "not be caught"
+                   MOVE "Y" TO WS-DUP-TABLE-FULL-LOGGED
+               END-IF
+           END-IF.
+
+       Validate-Item-Master.
+           MOVE "Y" TO WS-ITEM-VALID
+           MOVE SPACES TO WS-ITEM-REASON
+           MOVE WS-POItemID TO IM-ItemID
+           READ ItemMasterFile
+               INVALID KEY
+                   MOVE "N" TO WS-ITEM-VALID
+                   MOVE "NOITEM" TO WS-ITEM-REASON
+               NOT INVALID KEY
+                   IF IM-ActiveFlag NOT = "Y"
+                       MOVE "N" TO WS-ITEM-VALID
+                       MOVE "NOITEM" TO WS-ITEM-REASON
+                   ELSE
+                       IF IM-AuthorizedPrice NOT = WS-POItemUnitPrice
+                           MOVE "N" TO WS-ITEM-VALID
+                           MOVE "PRICEMISMATCH" TO WS-ITEM-REASON
+                       END-IF
+                   END-IF
+           END-READ.
+
+       Validate-Prior-PO.
+           MOVE WS-POOrderID TO PH-OrderID
+           MOVE WS-POItemID TO PH-ItemID
+           READ POHistoryFile
+               INVALID KEY
+                   MOVE "N" TO WS-VALID-RECORD
+                   MOVE "NOPRIORPO" TO WS-REASON-CODE
+               NOT INVALID KEY
+                   IF PH-Status = "CANCELLED"
+                       MOVE "N" TO WS-VALID-RECORD
+                       MOVE "NOPRIORPO" TO WS-REASON-CODE
+                   END-IF
+           END-READ.
+
+       Apply-PO-Cancel.
+           MOVE "CANCELLED" TO PH-Status
+           REWRITE POHistoryRecord.
+
+       Record-PO-History.
+           MOVE WS-POOrderID TO PH-OrderID
+           MOVE WS-POItemID TO PH-ItemID
+           MOVE WS-POBuyerID TO PH-BuyerID
+           MOVE WS-PODate TO PH-Date
+           MOVE WS-POItemQuantity TO PH-ItemQuantity
+           MOVE WS-POItemUnitPrice TO PH-ItemUnitPrice
+           MOVE "ACTIVE" TO PH-Status
+           WRITE POHistoryRecord
+               INVALID KEY
+                   REWRITE POHistoryRecord
+           END-WRITE.
+
        Validate-Record.
-           IF WS-POItemQuantity < 0 OR WS-POItemUnitPrice < 0
+           MOVE SPACES TO WS-REASON-CODE
+           IF WS-POItemQuantity < 0
                MOVE "N" TO WS-VALID-RECORD
+               MOVE "NEGQTY" TO WS-REASON-CODE
+           ELSE
+               IF WS-POItemUnitPrice < 0
+                   MOVE "N" TO WS-VALID-RECORD
+                   MOVE "NEGPRICE" TO WS-REASON-CODE
+               ELSE
+                   MOVE "Y" TO WS-VALID-RECORD
+               END-IF
+           END-IF.
+
+       Validate-Date.
+           MOVE "Y" TO WS-DATE-VALID
+           IF WS-PODate IS NOT NUMERIC
+               MOVE "N" TO WS-DATE-VALID
+           ELSE
+               MOVE WS-PODate(1:4) TO WS-DATE-YYYY
+               MOVE WS-PODate(5:2) TO WS-DATE-MM
+               MOVE WS-PODate(7:2) TO WS-DATE-DD
+               IF WS-DATE-MM < 1 OR WS-DATE-MM > 12
+                   MOVE "N" TO WS-DATE-VALID
+               ELSE
+                   PERFORM Compute-Days-In-Month
+                   IF WS-DATE-DD < 1 OR WS-DATE-DD > WS-DAYS-IN-MONTH
+                       MOVE "N" TO WS-DATE-VALID
+                   END-IF
+               END-IF
+           END-IF.
+
+       Compute-Days-In-Month.
+           IF WS-DATE-MM = 4 OR WS-DATE-MM = 6 OR WS-DATE-MM = 9
+                   OR WS-DATE-MM = 11
+               MOVE 30 TO WS-DAYS-IN-MONTH
            ELSE
-               MOVE "Y" TO WS-VALID-RECORD
+               IF WS-DATE-MM = 2
+                   IF FUNCTION MOD(WS-DATE-YYYY, 4) = 0 AND
+                           (FUNCTION MOD(WS-DATE-YYYY, 100) NOT = 0 OR
+                            FUNCTION MOD(WS-DATE-YYYY, 400) = 0)
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28 TO WS-DAYS-IN-MONTH
+                   END-IF
+               ELSE
+                   MOVE 31 TO WS-DAYS-IN-MONTH
+               END-IF
            END-IF.
 
+       Write-Control-Report.
+           OPEN OUTPUT ControlReportFile
+           MOVE "EDI850Processor - Control Total Report" TO WS-REPORT-LINE
+           WRITE ControlReportLine FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-RECORDS-READ TO WS-REPORT-NUM
+           STRING "Records Read        : " WS-REPORT-NUM
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE ControlReportLine FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-RECORDS-ACCEPTED TO WS-REPORT-NUM
+           STRING "Records Accepted    : " WS-REPORT-NUM
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE ControlReportLine FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-RECORDS-REJECTED TO WS-REPORT-NUM
+           STRING "Records Rejected    : " WS-REPORT-NUM
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE ControlReportLine FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-TOTAL-QUANTITY TO WS-REPORT-QTY
+           STRING "Total Item Quantity : " WS-REPORT-QTY
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE ControlReportLine FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-TOTAL-PRICE TO WS-REPORT-AMT
+           STRING "Total Item Price    : " WS-REPORT-AMT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE ControlReportLine FROM WS-REPORT-LINE
+
+           CLOSE ControlReportFile.
+
+       Write-Reject-Record.
+           IF WS-REJ-RECTYPE-OVERRIDE NOT = SPACES
+               MOVE WS-REJ-RECTYPE-OVERRIDE TO RejRecordType
+               MOVE SPACES TO WS-REJ-RECTYPE-OVERRIDE
+           ELSE
+               MOVE IR-RecordType TO RejRecordType
+           END-IF
+           MOVE WS-POOrderID TO RejOrderID
+           MOVE WS-POBuyerID TO RejBuyerID
+           MOVE WS-PODate TO RejDate
+           MOVE WS-POItemID TO RejItemID
+           MOVE WS-POItemQuantity TO RejItemQuantity
+           MOVE WS-POItemUnitPrice TO RejItemUnitPrice
+           MOVE WS-REASON-CODE TO RejReasonCode
+           WRITE RejectRecord.
+
        Transform-Record.
+           MOVE WS-HDR-TXNTYPE TO WS-OutTxnType
            MOVE WS-POOrderID TO WS-OutOrderID
            MOVE WS-POBuyerID TO WS-OutBuyerID
            MOVE WS-PODate TO WS-OutDate
+           MOVE WS-HDR-SHIPTO TO WS-OutShipTo
+           MOVE WS-HDR-PAYTERMS TO WS-OutPayTerms
            MOVE WS-POItemID TO WS-OutItemID
            MOVE WS-POItemQuantity TO WS-OutItemQuantity
            COMPUTE WS-OutItemTotalPrice = WS-POItemQuantity * WS-POItemUnitPrice.
+           MOVE WS-OutTxnType TO OutTxnType
            MOVE WS-OutOrderID TO OutOrderID
            MOVE WS-OutBuyerID TO OutBuyerID
            MOVE WS-OutDate TO OutDate
+           MOVE WS-OutShipTo TO OutShipTo
+           MOVE WS-OutPayTerms TO OutPayTerms
            MOVE WS-OutItemID TO OutItemID
            MOVE WS-OutItemQuantity TO OutItemQuantity
            MOVE WS-OutItemTotalPrice TO OutItemTotalPrice.
